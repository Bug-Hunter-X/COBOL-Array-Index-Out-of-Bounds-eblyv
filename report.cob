@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTLOAD.
+
+      * Companion reporting program - loads the dataset TBLLOAD wrote
+      * out (see FD OUTPUT-FILE in TBLLOAD) into the same WS-AREA
+      * layout via COPY WSAREA, so the two programs cannot drift apart
+      * on the table's shape.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-INPUT-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-INPUT-RECORD       PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSAREA.
+           COPY WSEXCMSG.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-RPT-IDX                 PIC 9(5).
+
+       01  WS-NEXT-COUNT              PIC 9(5).
+
+       01  WS-CURRENT-DATE            PIC 9(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-LOAD-TABLE
+           PERFORM 2000-DISPLAY-REPORT
+           STOP RUN.
+
+       1000-LOAD-TABLE.
+           OPEN INPUT REPORT-INPUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           READ REPORT-INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               COMPUTE WS-NEXT-COUNT = WS-COUNT + 1
+               PERFORM 1100-CHECK-SUBSCRIPT
+               MOVE WS-NEXT-COUNT TO WS-COUNT
+               MOVE REPORT-INPUT-RECORD TO WS-TABLE-ENTRY(WS-COUNT)
+               READ REPORT-INPUT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE REPORT-INPUT-FILE
+           CLOSE EXCEPTION-FILE.
+
+      * Same WS-MAX-ENTRIES guard as TBLLOAD's 4000-CHECK-SUBSCRIPT -
+      * WS-AREA is shared via COPY WSAREA (request 007), so the bounds
+      * check that makes the table safe to index has to be shared too.
+      * Validates the candidate WS-NEXT-COUNT before it is ever moved
+      * into WS-COUNT, the WS-TABLE ODO object, for the same reason
+      * TBLLOAD's 2000-PROCESS-RECORDS does - WS-COUNT must never be
+      * set outside OCCURS 1 TO 9999, even transiently.
+       1100-CHECK-SUBSCRIPT.
+           IF WS-NEXT-COUNT > WS-MAX-ENTRIES
+               PERFORM 1110-WRITE-OVERFLOW-ERROR
+               CLOSE REPORT-INPUT-FILE
+               CLOSE EXCEPTION-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Dated exception record, matching TBLLOAD's
+      * 4100-WRITE-OVERFLOW-ERROR pattern via the shared WSEXCMSG
+      * copybook, instead of a plain DISPLAY with no audit trail.
+       1110-WRITE-OVERFLOW-ERROR.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+           MOVE "WS-TABLE OVERFLOW - WS-COUNT EXCEEDS WS-MAX-ENTRIES"
+               TO WS-EXC-TEXT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG.
+
+       2000-DISPLAY-REPORT.
+           DISPLAY "TBLLOAD OUTPUT RECORD COUNT: " WS-COUNT
+           PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-RPT-IDX > WS-COUNT
+               DISPLAY WS-TABLE-KEY(WS-RPT-IDX)  " "
+                       WS-TABLE-DESC(WS-RPT-IDX) " "
+                       WS-TABLE-AMOUNT(WS-RPT-IDX)
+           END-PERFORM.
