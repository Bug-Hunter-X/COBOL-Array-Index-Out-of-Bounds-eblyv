@@ -1,15 +1,394 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE ZEROS. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10 WS-TABLE-ENTRY PIC X(80). 
-
-* In this code, the WS-TABLE array is declared with a fixed size of 100 elements. 
-* If the program attempts to access an element beyond this limit, it will lead to a storage violation. 
-*  This is a common error in COBOL programs that can be difficult to detect.
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100
-       MOVE "RECORD" & WS-COUNT TO WS-TABLE(WS-COUNT)
-    END-PERFORM
-    DISPLAY "DATA INSERTED"
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * Read-only view of the PRIOR run's checkpoint (a separate,
+      * permanently-cataloged generation from the one CHECKPOINT-FILE
+      * is about to rewrite this run) - see the CHKPT/CHKPTIN comment
+      * in the JCL for why this cannot be the same DD as CHECKPOINT-FILE.
+           SELECT CHECKPOINT-INPUT-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT VOLUME-CONTROL-FILE ASSIGN TO VOLCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VOL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INPUT-RECORD.
+           05  IN-KEY                PIC X(10).
+           05  IN-DESC               PIC X(50).
+           05  IN-AMOUNT             PIC 9(7)V99.
+           05  FILLER                PIC X(11).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD          PIC X(80).
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OUTPUT-RECORD              PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD          PIC X(80).
+
+       FD  CHECKPOINT-INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-INPUT-RECORD    PIC X(80).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-RECORD             PIC X(80).
+
+      * Daily volume control dataset - one record giving today's
+      * actual transaction volume, used to size WS-MAX-ENTRIES at
+      * runtime instead of a single hardcoded capacity. Missing or
+      * empty control input leaves the WSAREA copybook default in
+      * effect.
+       FD  VOLUME-CONTROL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VOLUME-CONTROL-RECORD.
+           05  VOL-MAX-ENTRIES        PIC 9(5).
+           05  FILLER                 PIC X(75).
+
+       WORKING-STORAGE SECTION.
+           COPY WSAREA.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-CURRENT-DATE            PIC 9(8).
+
+       01  WS-OUT-IDX                 PIC 9(5).
+
+       01  WS-SKIP-IDX                 PIC 9(5).
+
+       01  WS-CKPT-IDX                 PIC 9(5).
+
+       01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-CKPTIN-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-VOL-STATUS                PIC X(02) VALUE SPACES.
+
+       01  WS-CKPT-INTERVAL             PIC 9(3) VALUE 010.
+
+       01  WS-INPUT-COUNT               PIC 9(5) VALUE ZEROS.
+
+      * Checkpoint header record: WS-COUNT (entries loaded) and
+      * WS-INPUT-COUNT (records read from INPUT-FILE, including
+      * skipped duplicates) as of the last checkpoint. The two can
+      * differ once a duplicate has been skipped, so both are needed
+      * to restore state and reposition INPUT-FILE correctly.
+       01  WS-CKPT-HEADER.
+           05  WS-CKPT-COUNT           PIC 9(5).
+           05  WS-CKPT-INPUT-COUNT     PIC 9(5).
+           05  FILLER                  PIC X(70).
+
+       01  WS-RESTART-COUNT             PIC 9(5) VALUE ZEROS.
+       01  WS-RESTART-INPUT-COUNT       PIC 9(5) VALUE ZEROS.
+
+       01  WS-DUP-IDX                  PIC 9(5).
+
+       01  WS-DUPLICATE-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-DUPLICATE-FOUND       VALUE 'Y'.
+
+           COPY WSEXCMSG.
+
+       01  WS-NEXT-COUNT                PIC 9(5).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(11) VALUE "RUN DATE: ".
+           05  WS-SUM-DATE            PIC 9(8).
+           05  FILLER                 PIC X(11) VALUE " RUN TIME: ".
+           05  WS-SUM-TIME            PIC 9(8).
+           05  FILLER                 PIC X(08) VALUE " COUNT: ".
+           05  WS-SUM-COUNT           PIC ZZZZ9.
+           05  FILLER                 PIC X(13) VALUE " CAPACITY: ".
+           05  WS-SUM-CAPACITY        PIC ZZZZ9.
+           05  FILLER                 PIC X(07) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS
+               UNTIL WS-EOF OR WS-COUNT > WS-MAX-ENTRIES
+           PERFORM 7000-WRITE-OUTPUT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-LOAD-VOLUME-CONTROL
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM 1100-CHECK-RESTART
+           READ INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1050-LOAD-VOLUME-CONTROL.
+           OPEN INPUT VOLUME-CONTROL-FILE
+           IF WS-VOL-STATUS = "00"
+               READ VOLUME-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-VOL-STATUS = "00" AND VOL-MAX-ENTRIES IS NUMERIC
+                       AND VOL-MAX-ENTRIES > 0
+                   IF VOL-MAX-ENTRIES > 9999
+                       MOVE 9999 TO WS-MAX-ENTRIES
+                   ELSE
+                       MOVE VOL-MAX-ENTRIES TO WS-MAX-ENTRIES
+                   END-IF
+               END-IF
+               CLOSE VOLUME-CONTROL-FILE
+           END-IF.
+
+      * Restart data is read from CHECKPOINT-INPUT-FILE (CHKPTIN), the
+      * PRIOR run's cataloged checkpoint generation, never from
+      * CHECKPOINT-FILE (CHKPT) - this run's own brand-new generation
+      * that 5000-WRITE-CHECKPOINT/9100-CLEAR-CHECKPOINT are about to
+      * rewrite. Reading and writing different datasets means opening
+      * CHECKPOINT-FILE for output below cannot destroy the checkpoint
+      * a restart just resumed from.
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-INPUT-FILE
+           IF WS-CKPTIN-STATUS = "00"
+               READ CHECKPOINT-INPUT-FILE INTO WS-CKPT-HEADER
+                   AT END MOVE ZEROS TO WS-CKPT-COUNT
+                                        WS-CKPT-INPUT-COUNT
+               END-READ
+               MOVE WS-CKPT-COUNT TO WS-RESTART-COUNT
+               MOVE WS-CKPT-INPUT-COUNT TO WS-RESTART-INPUT-COUNT
+               IF WS-RESTART-COUNT > 0
+                   PERFORM 1120-CHECK-RESTART-CAPACITY
+                   MOVE WS-RESTART-COUNT TO WS-COUNT
+                   PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                           UNTIL WS-SKIP-IDX > WS-COUNT
+                       READ CHECKPOINT-INPUT-FILE
+                           INTO WS-TABLE-ENTRY(WS-SKIP-IDX)
+                           AT END PERFORM 1110-CHECKPOINT-READ-ERROR
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE CHECKPOINT-INPUT-FILE
+               MOVE WS-RESTART-INPUT-COUNT TO WS-INPUT-COUNT
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-INPUT-COUNT
+                   READ INPUT-FILE
+                       AT END SET WS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 5900-VERIFY-CKPT-STATUS.
+
+      * Today's WS-MAX-ENTRIES (set by 1050-LOAD-VOLUME-CONTROL from
+      * today's VOLCTL) can be lower than the capacity in effect when
+      * the checkpoint being restored was written. Reject the restart
+      * the same way 4000-CHECK-SUBSCRIPT rejects an overflowing insert
+      * rather than silently repopulating WS-TABLE past today's
+      * configured capacity.
+       1120-CHECK-RESTART-CAPACITY.
+           IF WS-RESTART-COUNT > WS-MAX-ENTRIES
+               PERFORM 1130-WRITE-RESTART-OVERFLOW-ERROR
+               CLOSE CHECKPOINT-INPUT-FILE
+               CLOSE INPUT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE OUTPUT-FILE
+               CLOSE SUMMARY-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Distinct from 4100-WRITE-OVERFLOW-ERROR's text - this is a
+      * restart being rejected because today's VOLCTL-driven capacity
+      * shrank below the checkpoint's carried-over count, not a live
+      * insert overflowing WS-TABLE.
+       1130-WRITE-RESTART-OVERFLOW-ERROR.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+           MOVE "RESTART REJECTED - CHECKPOINT COUNT EXCEEDS TODAYS MAX"
+               TO WS-EXC-TEXT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG.
+
+       1110-CHECKPOINT-READ-ERROR.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+           MOVE "CHECKPOINT FILE TRUNCATED - RESTART DATA INCOMPLETE"
+               TO WS-EXC-TEXT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG
+           CLOSE INPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE CHECKPOINT-INPUT-FILE
+           CLOSE SUMMARY-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      * WS-COUNT is the WS-TABLE ODO object (copybooks/WSAREA.CPY), so
+      * it must never be set to a value outside OCCURS 1 TO 9999 at any
+      * point, even transiently - candidate count is worked out in the
+      * scratch WS-NEXT-COUNT first, and 4000-CHECK-SUBSCRIPT validates
+      * it before it is ever moved into WS-COUNT.
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-INPUT-COUNT
+           COMPUTE WS-NEXT-COUNT = WS-COUNT + 1
+           PERFORM 6000-CHECK-DUPLICATE
+           IF NOT WS-DUPLICATE-FOUND
+               PERFORM 4000-CHECK-SUBSCRIPT
+               MOVE WS-NEXT-COUNT TO WS-COUNT
+               PERFORM 3000-LOAD-TABLE-ENTRY
+           END-IF
+           PERFORM 5000-WRITE-CHECKPOINT
+           READ INPUT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-LOAD-TABLE-ENTRY.
+           MOVE IN-KEY    TO WS-TABLE-KEY(WS-COUNT)
+           MOVE IN-DESC   TO WS-TABLE-DESC(WS-COUNT)
+           MOVE IN-AMOUNT TO WS-TABLE-AMOUNT(WS-COUNT).
+
+      * WS-COUNT still holds the count of entries already in WS-TABLE
+      * (the candidate slot in WS-NEXT-COUNT has not been claimed yet),
+      * so existing entries run 1 THRU WS-COUNT.
+       6000-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUPLICATE-SWITCH
+           IF WS-COUNT > 0
+               PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                       UNTIL WS-DUP-IDX > WS-COUNT
+                          OR WS-DUPLICATE-FOUND
+                   IF WS-TABLE-KEY(WS-DUP-IDX) = IN-KEY
+                       SET WS-DUPLICATE-FOUND TO TRUE
+                       PERFORM 6100-LOG-DUPLICATE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       6100-LOG-DUPLICATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+           STRING "DUPLICATE RECORD DETECTED - SKIPPED - KEY="
+                  IN-KEY
+                  DELIMITED BY SIZE
+                  INTO WS-EXC-TEXT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG.
+
+       5000-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-INPUT-COUNT, WS-CKPT-INTERVAL) = 0
+               CLOSE CHECKPOINT-FILE
+               PERFORM 5900-VERIFY-CKPT-STATUS
+               OPEN OUTPUT CHECKPOINT-FILE
+               PERFORM 5900-VERIFY-CKPT-STATUS
+               MOVE WS-COUNT TO WS-CKPT-COUNT
+               MOVE WS-INPUT-COUNT TO WS-CKPT-INPUT-COUNT
+               WRITE CHECKPOINT-RECORD FROM WS-CKPT-HEADER
+               PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                       UNTIL WS-CKPT-IDX > WS-COUNT
+                   WRITE CHECKPOINT-RECORD
+                       FROM WS-TABLE-ENTRY(WS-CKPT-IDX)
+               END-PERFORM
+           END-IF.
+
+      * Logs a non-fatal exception when a CHECKPOINT-FILE open/close
+      * fails - request 004's restart guarantee depends on checkpoints
+      * actually landing, so a failure here must leave a trace instead
+      * of letting the run silently "succeed" without usable restart
+      * data.
+       5900-VERIFY-CKPT-STATUS.
+           IF WS-CKPT-STATUS NOT = "00"
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+               STRING "CHECKPOINT FILE I/O ERROR - STATUS="
+                      WS-CKPT-STATUS
+                      DELIMITED BY SIZE
+                      INTO WS-EXC-TEXT
+               WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG
+           END-IF.
+
+       4000-CHECK-SUBSCRIPT.
+           IF WS-NEXT-COUNT > WS-MAX-ENTRIES
+               PERFORM 4100-WRITE-OVERFLOW-ERROR
+               CLOSE INPUT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE OUTPUT-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE SUMMARY-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       4100-WRITE-OVERFLOW-ERROR.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-EXC-DATE
+           MOVE "WS-TABLE OVERFLOW - WS-COUNT EXCEEDS WS-MAX-ENTRIES"
+               TO WS-EXC-TEXT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-MSG.
+
+       7000-WRITE-OUTPUT.
+           PERFORM VARYING WS-OUT-IDX FROM 1 BY 1
+                   UNTIL WS-OUT-IDX > WS-COUNT
+               WRITE OUTPUT-RECORD FROM WS-TABLE-ENTRY(WS-OUT-IDX)
+           END-PERFORM.
+
+       8000-WRITE-SUMMARY.
+           ACCEPT WS-SUM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SUM-TIME FROM TIME
+           MOVE WS-COUNT TO WS-SUM-COUNT
+           MOVE WS-MAX-ENTRIES TO WS-SUM-CAPACITY
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           PERFORM 9100-CLEAR-CHECKPOINT
+           CLOSE INPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE SUMMARY-FILE
+           DISPLAY "DATA INSERTED".
+
+      * A successful run has no further use for its checkpoint
+      * generation - clear it (zero records) so that once it becomes
+      * tomorrow's CHKPTIN(0), 1100-CHECK-RESTART reads WS-RESTART-COUNT
+      * = 0 and does not mistake a finished run for an in-flight
+      * restart. Only the abend path in 4000-CHECK-SUBSCRIPT leaves a
+      * populated checkpoint generation behind.
+       9100-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           PERFORM 5900-VERIFY-CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 5900-VERIFY-CKPT-STATUS
+           CLOSE CHECKPOINT-FILE
+           PERFORM 5900-VERIFY-CKPT-STATUS.
