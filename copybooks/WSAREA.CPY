@@ -0,0 +1,14 @@
+      * WSAREA - shared WS-TABLE layout for TBLLOAD and any companion
+      * program (e.g. a reporting job) that needs to read the same
+      * in-memory table.
+       01  WS-AREA.
+           05  WS-MAX-ENTRIES         PIC 9(5) VALUE 09999.
+           05  WS-COUNT               PIC 9(5) VALUE ZEROS.
+           05  WS-TABLE.
+              10 WS-TABLE-ENTRY
+                     OCCURS 1 TO 9999 TIMES
+                     DEPENDING ON WS-COUNT.
+                 15  WS-TABLE-KEY       PIC X(10).
+                 15  WS-TABLE-DESC      PIC X(50).
+                 15  WS-TABLE-AMOUNT    PIC 9(7)V99.
+                 15  FILLER             PIC X(11).
