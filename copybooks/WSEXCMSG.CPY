@@ -0,0 +1,8 @@
+      * WSEXCMSG - shared dated-exception-message layout for TBLLOAD
+      * and any companion program (e.g. RPTLOAD) that writes to an
+      * EXCPRPT-style exception report, so the two programs cannot
+      * drift apart on the record layout ops greps/parses.
+       01  WS-EXCEPTION-MSG.
+           05  WS-EXC-DATE            PIC 9(8).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-EXC-TEXT            PIC X(71).
