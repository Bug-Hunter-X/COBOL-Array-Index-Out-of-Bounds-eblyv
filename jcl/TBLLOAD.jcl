@@ -0,0 +1,61 @@
+//TBLLOAD  JOB  (ACCTNO),'TABLE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY TABLE LOAD STREAM
+//*   STEP010 - LOAD WS-TABLE FROM THE UPSTREAM FEED (PGM=TBLLOAD)
+//*   STEP020 - SORT THE LOADED OUTPUT INTO KEY SEQUENCE
+//*
+//* STEP020 IS CONDITIONED OFF STEP010'S RETURN CODE SO A BAD RC
+//* (E.G. THE WS-TABLE OVERFLOW ABEND FROM 4000-CHECK-SUBSCRIPT,
+//* RC=16) STOPS THE STREAM INSTEAD OF SORTING A HALF-WRITTEN OR
+//* MISSING OUTFILE.
+//*
+//* CHECKPOINT/RESTART USES A GDG (PROD.TBLLOAD.CHKPT, DEFINED AND
+//* MAINTAINED OUTSIDE THIS JOB STREAM, THE SAME WAY PROD.TBLLOAD.INFEED
+//* IS MANAGED UPSTREAM). CHKPT ALLOCATES THE NEW (+1) GENERATION THIS
+//* RUN WRITES TO; CHKPTIN READS THE (0) GENERATION - THE LAST RUN'S
+//* CATALOGED CHECKPOINT - SO A RESTART NEVER READS FROM THE SAME
+//* DATASET THIS RUN IS CLOSING/REOPENING FOR OUTPUT. DISP=(NEW,CATLG)
+//* ON CHKPT GIVES TBLLOAD A GENUINELY EMPTY DATASET TO OPEN OUTPUT
+//* AGAINST EVERY RUN, INSTEAD OF DISP=MOD: ON Z/OS, DISP=MOD FORCES
+//* OPEN OUTPUT TO EXTEND (APPEND) REGARDLESS OF THE PROGRAM'S OPEN
+//* VERB, WHICH WOULD HAVE LEFT 5000-WRITE-CHECKPOINT'S CLOSE/REOPEN
+//* REWRITE CYCLE SILENTLY APPENDING INSTEAD OF REPLACING.
+//* A NORMAL COMPLETION STILL EMPTIES THIS RUN'S GENERATION VIA
+//* 9100-CLEAR-CHECKPOINT, SO WHEN IT BECOMES TOMORROW'S CHKPTIN(0),
+//* 1100-CHECK-RESTART SEES ZERO RECORDS AND STARTS A FRESH DAY
+//* INSTEAD OF RESTARTING A FINISHED JOB; ONLY THE OVERFLOW ABEND PATH
+//* IN 4000-CHECK-SUBSCRIPT LEAVES A POPULATED GENERATION BEHIND FOR
+//* THE NEXT RUN'S CHKPTIN TO RESTART FROM.
+//* BOOTSTRAP NOTE: CHKPTIN DISP=SHR ON GENERATION (0) REQUIRES AN
+//* EMPTY GENERATION ZERO TO ALREADY EXIST BEFORE THIS JOB'S VERY
+//* FIRST RUN (ONE-TIME IDCAMS DEFINE/REPRO BY OPS WHEN THE GDG BASE
+//* IS CREATED), THE SAME WAY PROD.TBLLOAD.INFEED IS ASSUMED TO EXIST
+//* BEFORE STEP010'S FIRST EXECUTION.
+//*
+//STEP010  EXEC PGM=TBLLOAD
+//STEPLIB  DD   DSN=PROD.TBLLOAD.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.TBLLOAD.INFEED,DISP=SHR
+//VOLCTL   DD   DSN=PROD.TBLLOAD.VOLCTL,DISP=SHR
+//OUTFILE  DD   DSN=&&OUTFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.TBLLOAD.CHKPT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTIN  DD   DSN=PROD.TBLLOAD.CHKPT(0),DISP=SHR
+//EXCPRPT  DD   SYSOUT=*
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORT,COND=(4,GE,STEP010)
+//SORTIN   DD   DSN=&&OUTFILE,DISP=(OLD,DELETE,DELETE)
+//SORTOUT  DD   DSN=PROD.TBLLOAD.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
